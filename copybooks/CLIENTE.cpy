@@ -0,0 +1,23 @@
+      *****************************************************************
+      * Copybook: CLIENTE
+      * Aplicación: compartido entre App A (CLIENTES) y App B
+      *             (PRESTAMOS)
+      * Descripción: Layout del registro de cliente
+      *
+      * Historial de modificaciones:
+      *   2026-08-09  RG   Se agregan CLI-INGRESO-MENSUAL y
+      *                    CLI-DEUDA-ACTUAL para soportar la
+      *                    validacion de capacidad de pago en PREEVAL.
+      *****************************************************************
+       01  CLIENTE-REGISTRO.
+           05 CLI-ID                PIC 9(10).
+           05 CLI-NOMBRE            PIC X(20).
+           05 CLI-APELLIDO          PIC X(20).
+           05 CLI-TIPO-DOC          PIC X(03).
+           05 CLI-NUM-DOC           PIC X(15).
+           05 CLI-ESTADO            PIC X(01).
+              88 CLI-ACTIVO         VALUE 'A'.
+              88 CLI-INACTIVO       VALUE 'I'.
+           05 CLI-CALIFICACION      PIC 9(03).
+           05 CLI-INGRESO-MENSUAL   PIC S9(09)V99 COMP-3.
+           05 CLI-DEUDA-ACTUAL      PIC S9(09)V99 COMP-3.
