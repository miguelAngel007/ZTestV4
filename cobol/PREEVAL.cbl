@@ -0,0 +1,743 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PREEVAL.
+      *****************************************************************
+      * Aplicación: PRESTAMOS (App B)
+      * Programa: Evaluación de Préstamos
+      * Descripción: Evalúa si un cliente califica para préstamo
+      *
+      * Historial de modificaciones:
+      *   2026-08-09  RG   Convertido a proceso batch: lee solicitudes
+      *                    de PRESTAMOS-IN en lugar de un caso fijo.
+      *   2026-08-09  RG   El cliente se busca ahora en el maestro
+      *                    indexado CLIENTE-MASTER (ya no se simula).
+      *   2026-08-09  RG   Las decisiones se graban en el maestro
+      *                    indexado PRESTAMOS-MASTER.
+      *   2026-08-09  RG   Calificación por niveles con tasa de
+      *                    interés asociada (EVALUATE-RIESGO),
+      *                    reemplaza el corte único de 70 puntos.
+      *   2026-08-09  RG   Se agrega validación de capacidad de pago
+      *                    (deuda/ingreso) antes de aprobar.
+      *   2026-08-09  RG   Se agrega reporte resumen de fin de
+      *                    proceso (PRESTAMOS-RPT).
+      *   2026-08-09  RG   Se agrega código de razón de rechazo y
+      *                    bitácora de auditoría (AUDIT-LOG).
+      *   2026-08-09  RG   Se valida duplicados contra PRESTAMOS-
+      *                    MASTER antes de evaluar (estado 'D' -
+      *                    DUPLICADO).
+      *   2026-08-09  RG   Se agrega checkpoint/restart para el
+      *                    proceso batch.
+      *   2026-08-09  RG   Se agrega extracto de prestamos aprobados
+      *                    para el sistema de desembolso.
+      *   2026-08-09  RG   Revision: se valida el status de apertura de
+      *                    cada archivo, se corrige RECORD CONTAINS de
+      *                    PRESTAMOS-IN, DISBURSE-OUT se abre en modo
+      *                    EXTEND, el checkpoint se limpia al terminar
+      *                    una corrida normal y la validacion de
+      *                    duplicados se ejecuta antes del salto por
+      *                    checkpoint.
+      *   2026-08-09  RG   Revision: se amplian las imagenes de edicion
+      *                    del reporte, se valida el status de E/S de
+      *                    GRABAR-CHECKPOINT, se elimina el salto por
+      *                    checkpoint (ya redundante con la validacion
+      *                    de duplicados contra el maestro) y se
+      *                    extiende esa validacion para rechazar
+      *                    tambien un cliente que ya tiene otro
+      *                    prestamo aprobado en el maestro.
+      *   2026-08-09  RG   Revision: un fallo al grabar en PRESTAMOS-
+      *                    MASTER ahora aborta el proceso en vez de
+      *                    solo desplegar un mensaje, VALIDAR-
+      *                    CAPACIDAD-PAGO limpia la tasa de interes al
+      *                    degradar un prestamo aprobado a en-analisis,
+      *                    y EVALUATE-RIESGO ahora exige CLI-ACTIVO en
+      *                    vez de rechazar solo cuando es explicitamente
+      *                    CLI-INACTIVO.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRESTAMOS-IN
+               ASSIGN TO 'PRESTIN'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-PRESTAMOS-IN.
+
+           SELECT CLIENTE-MASTER-FILE
+               ASSIGN TO 'CLIEMSTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLM-ID
+               FILE STATUS IS WS-FS-CLIENTE-MASTER.
+
+           SELECT PRESTAMOS-MASTER-FILE
+               ASSIGN TO 'PRESTMTR'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PRM-NUMERO
+               ALTERNATE RECORD KEY IS PRM-CLIENTE-ID WITH DUPLICATES
+               FILE STATUS IS WS-FS-PRESTAMOS-MASTER.
+
+           SELECT PRESTAMOS-RPT
+               ASSIGN TO 'PRESTRPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-REPORTE.
+
+           SELECT AUDIT-LOG-FILE
+               ASSIGN TO 'PRESTAUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-AUDITORIA.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO 'PRESTCKP'
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-FS-CHECKPOINT.
+
+           SELECT DISBURSE-OUT
+               ASSIGN TO 'DISBOUT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FS-DISBURSE.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PRESTAMOS-IN
+           RECORD CONTAINS 32 CHARACTERS.
+       01  PRESTAMOS-IN-RECORD.
+           05 PRI-NUMERO            PIC 9(12).
+           05 PRI-MONTO-SOLICITADO  PIC S9(11)V99 COMP-3.
+           05 PRI-PLAZO-MESES       PIC 9(03).
+           05 PRI-CLIENTE-ID        PIC 9(10).
+
+       FD  CLIENTE-MASTER-FILE.
+       01  CLIENTE-MASTER-RECORD.
+           05 CLM-ID                PIC 9(10).
+           05 CLM-NOMBRE            PIC X(20).
+           05 CLM-APELLIDO          PIC X(20).
+           05 CLM-TIPO-DOC          PIC X(03).
+           05 CLM-NUM-DOC           PIC X(15).
+           05 CLM-ESTADO            PIC X(01).
+           05 CLM-CALIFICACION      PIC 9(03).
+           05 CLM-INGRESO-MENSUAL   PIC S9(09)V99 COMP-3.
+           05 CLM-DEUDA-ACTUAL      PIC S9(09)V99 COMP-3.
+
+       FD  PRESTAMOS-MASTER-FILE.
+       01  PRESTAMOS-MASTER-RECORD.
+           05 PRM-NUMERO            PIC 9(12).
+           05 PRM-MONTO-SOLICITADO  PIC S9(11)V99 COMP-3.
+           05 PRM-PLAZO-MESES       PIC 9(03).
+           05 PRM-CLIENTE-ID        PIC 9(10).
+           05 PRM-ESTADO-EVAL       PIC X(01).
+           05 PRM-TASA-INTERES      PIC 9(02)V99.
+           05 PRM-RAZON-RECHAZO     PIC X(02).
+
+       FD  PRESTAMOS-RPT.
+       01  RPT-REGISTRO             PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           05 AUD-NUMERO            PIC 9(12).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUD-CLIENTE-ID        PIC 9(10).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUD-FECHA             PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUD-HORA              PIC 9(08).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUD-ESTADO            PIC X(01).
+           05 FILLER                PIC X(01) VALUE SPACE.
+           05 AUD-RAZON             PIC X(02).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 19 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05 CKF-ULTIMO-NUMERO     PIC 9(12).
+           05 CKF-CONTADOR          PIC 9(07).
+
+       FD  DISBURSE-OUT.
+       01  DISBURSE-OUT-RECORD.
+           05 DIS-NUMERO            PIC 9(12).
+           05 DIS-CLIENTE-ID        PIC 9(10).
+           05 DIS-MONTO             PIC S9(11)V99.
+           05 DIS-PLAZO             PIC 9(03).
+
+       WORKING-STORAGE SECTION.
+
+      * Copybook compartido - mismo que usa App A
+       COPY CLIENTE.
+
+       01  WS-PRESTAMO.
+           05 PRE-NUMERO            PIC 9(12).
+           05 PRE-MONTO-SOLICITADO  PIC S9(11)V99 COMP-3.
+           05 PRE-PLAZO-MESES       PIC 9(03).
+           05 PRE-CLIENTE-ID        PIC 9(10).
+           05 PRE-ESTADO-EVAL       PIC X(01).
+              88 PRE-APROBADO       VALUE 'A'.
+              88 PRE-RECHAZADO      VALUE 'R'.
+              88 PRE-EN-ANALISIS    VALUE 'P'.
+              88 PRE-DUPLICADO      VALUE 'D'.
+           05 PRE-TASA-INTERES      PIC 9(02)V99.
+           05 PRE-RAZON-RECHAZO     PIC X(02).
+              88 RAZ-NINGUNA               VALUE '00'.
+              88 RAZ-CLIENTE-INACTIVO      VALUE '01'.
+              88 RAZ-CALIF-BAJA            VALUE '02'.
+              88 RAZ-CALIF-BORDERLINE      VALUE '03'.
+              88 RAZ-CAPACIDAD-INSUF       VALUE '04'.
+              88 RAZ-DUPLICADO             VALUE '05'.
+              88 RAZ-CLIENTE-NO-ENCONTRADO VALUE '06'.
+              88 RAZ-CLIENTE-YA-APROBADO   VALUE '07'.
+
+       01  WS-EVALUACION.
+           05 WS-CALIF-MINIMA       PIC 9(02) VALUE 70.
+           05 WS-RESULTADO          PIC X(50).
+
+       01  WS-CAPACIDAD-PAGO.
+           05 CAP-CUOTA-MENSUAL       PIC S9(11)V99 COMP-3.
+           05 CAP-RATIO-ENDEUDAMIENTO PIC S9V9999 COMP-3.
+           05 CAP-LIMITE-RATIO        PIC S9V9999 COMP-3 VALUE .4000.
+
+       01  WS-CLIENTE-STATUS.
+           05 WS-CLIENTE-ENCONTRADO PIC X(01) VALUE 'N'.
+              88 CLI-ENCONTRADO     VALUE 'S'.
+              88 CLI-NO-ENCONTRADO  VALUE 'N'.
+
+       01  WS-CONTROL-ARCHIVO.
+           05 WS-FIN-ARCHIVO        PIC X(01) VALUE 'N'.
+              88 FIN-ARCHIVO        VALUE 'Y'.
+              88 NO-FIN-ARCHIVO     VALUE 'N'.
+
+       01  WS-ESTADOS-ARCHIVO.
+           05 WS-FS-PRESTAMOS-IN      PIC X(02) VALUE '00'.
+           05 WS-FS-CLIENTE-MASTER    PIC X(02) VALUE '00'.
+           05 WS-FS-PRESTAMOS-MASTER  PIC X(02) VALUE '00'.
+           05 WS-FS-REPORTE           PIC X(02) VALUE '00'.
+           05 WS-FS-AUDITORIA         PIC X(02) VALUE '00'.
+           05 WS-FS-CHECKPOINT        PIC X(02) VALUE '00'.
+           05 WS-FS-DISBURSE          PIC X(02) VALUE '00'.
+
+       01  WS-CONTADORES.
+           05 CNT-TOTAL-PROCESADOS  PIC 9(07) COMP VALUE ZERO.
+           05 CNT-APROBADOS         PIC 9(07) COMP VALUE ZERO.
+           05 CNT-RECHAZADOS        PIC 9(07) COMP VALUE ZERO.
+           05 CNT-EN-ANALISIS       PIC 9(07) COMP VALUE ZERO.
+           05 CNT-DUPLICADOS        PIC 9(07) COMP VALUE ZERO.
+           05 CNT-MONTO-APROBADO    PIC S9(11)V99 COMP-3 VALUE ZERO.
+
+       01  WS-EDICION-REPORTE.
+           05 RPT-EDIT-CONTADOR     PIC Z,ZZZ,ZZZ,ZZ9.
+           05 RPT-EDIT-MONTO        PIC ZZ,ZZZ,ZZZ,ZZ9.99.
+
+       01  WS-BUSQUEDA-CLIENTE.
+           05 WS-CLIENTE-CON-APROBADO  PIC X(01) VALUE 'N'.
+              88 CLIENTE-TIENE-APROBADO       VALUE 'S'.
+              88 CLIENTE-SIN-APROBADO         VALUE 'N'.
+           05 WS-FIN-BUSQUEDA-CLIENTE  PIC X(01) VALUE 'N'.
+              88 FIN-BUSQUEDA-CLIENTE         VALUE 'Y'.
+              88 NO-FIN-BUSQUEDA-CLIENTE      VALUE 'N'.
+
+       01  WS-CHECKPOINT-CONTROL.
+           05 WS-CKPT-ULTIMO-NUMERO PIC 9(12) VALUE ZERO.
+           05 WS-CKPT-CONTADOR      PIC 9(07) COMP VALUE ZERO.
+           05 WS-CKPT-INTERVALO     PIC 9(07) COMP VALUE 100.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCESS.
+           DISPLAY '*** EVALUACION DE PRESTAMOS (BATCH) ***'
+
+           PERFORM INICIALIZAR-PROCESO
+
+           PERFORM READ-UNTIL-END UNTIL FIN-ARCHIVO
+
+           PERFORM FINALIZAR-PROCESO
+
+           STOP RUN.
+
+      *-----------------------------------------------------------
+      * Apertura de archivos y carga del checkpoint de reinicio.
+      * Cada apertura se valida contra su FILE STATUS; cualquier
+      * status distinto de exito aborta el proceso con un mensaje
+      * claro en lugar de fallar mas adelante en un READ o WRITE.
+      *-----------------------------------------------------------
+       INICIALIZAR-PROCESO.
+           OPEN INPUT PRESTAMOS-IN
+           IF WS-FS-PRESTAMOS-IN NOT = '00'
+              DISPLAY 'ERROR AL ABRIR PRESTAMOS-IN, STATUS: '
+                      WS-FS-PRESTAMOS-IN
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           OPEN INPUT CLIENTE-MASTER-FILE
+           IF WS-FS-CLIENTE-MASTER NOT = '00'
+              DISPLAY 'ERROR AL ABRIR CLIENTE-MASTER-FILE, STATUS: '
+                      WS-FS-CLIENTE-MASTER
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           OPEN I-O PRESTAMOS-MASTER-FILE
+           IF WS-FS-PRESTAMOS-MASTER NOT = '00'
+              DISPLAY 'ERROR AL ABRIR PRESTAMOS-MASTER-FILE, STATUS: '
+                      WS-FS-PRESTAMOS-MASTER
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           OPEN OUTPUT PRESTAMOS-RPT
+           IF WS-FS-REPORTE NOT = '00'
+              DISPLAY 'ERROR AL ABRIR PRESTAMOS-RPT, STATUS: '
+                      WS-FS-REPORTE
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF WS-FS-AUDITORIA NOT = '00'
+              DISPLAY 'ERROR AL ABRIR AUDIT-LOG-FILE, STATUS: '
+                      WS-FS-AUDITORIA
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           OPEN EXTEND DISBURSE-OUT
+           IF WS-FS-DISBURSE NOT = '00'
+              DISPLAY 'ERROR AL ABRIR DISBURSE-OUT, STATUS: '
+                      WS-FS-DISBURSE
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           PERFORM LEER-CHECKPOINT.
+
+      *-----------------------------------------------------------
+      * Termina el proceso con un codigo de retorno distinto de
+      * cero cuando la apertura de un archivo requerido fallo
+      *-----------------------------------------------------------
+       ABEND-PROCESO.
+           DISPLAY 'PROCESO ABORTADO POR ERROR DE APERTURA DE ARCHIVO'
+           MOVE 16 TO RETURN-CODE
+           STOP RUN.
+
+      *-----------------------------------------------------------
+      * Recupera el ultimo numero de prestamo procesado con exito
+      * en la corrida anterior, si existe. Ya no se usa para saltar
+      * registros - VALIDAR-DUPLICADO detecta cualquier PRE-NUMERO
+      * ya grabado en PRESTAMOS-MASTER-FILE, sea de un reinicio o
+      * de una solicitud repetida en el mismo archivo - pero sirve
+      * para avisar en consola que esta corrida retoma un job
+      * interrumpido.
+      *-----------------------------------------------------------
+       LEER-CHECKPOINT.
+           MOVE ZERO TO WS-CKPT-ULTIMO-NUMERO
+
+           OPEN INPUT CHECKPOINT-FILE
+
+           IF WS-FS-CHECKPOINT = '00'
+              READ CHECKPOINT-FILE
+                  AT END
+                     CONTINUE
+                  NOT AT END
+                     MOVE CKF-ULTIMO-NUMERO TO WS-CKPT-ULTIMO-NUMERO
+                     DISPLAY 'Reinicio de corrida interrumpida, '
+                             'ultimo prestamo procesado: '
+                             WS-CKPT-ULTIMO-NUMERO
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Lee la siguiente solicitud de PRESTAMOS-IN; al llegar al
+      * fin del archivo activa el interruptor de fin de proceso.
+      *-----------------------------------------------------------
+       READ-UNTIL-END.
+           READ PRESTAMOS-IN
+               AT END
+                  SET FIN-ARCHIVO TO TRUE
+               NOT AT END
+                  PERFORM PROCESAR-PRESTAMO
+           END-READ.
+
+      *-----------------------------------------------------------
+      * Evalua una solicitud individual
+      *-----------------------------------------------------------
+       PROCESAR-PRESTAMO.
+           MOVE PRI-NUMERO           TO PRE-NUMERO
+           MOVE PRI-MONTO-SOLICITADO TO PRE-MONTO-SOLICITADO
+           MOVE PRI-PLAZO-MESES      TO PRE-PLAZO-MESES
+           MOVE PRI-CLIENTE-ID       TO PRE-CLIENTE-ID
+
+           DISPLAY 'Evaluando prestamo: ' PRE-NUMERO
+
+           MOVE ZERO TO PRE-TASA-INTERES
+           SET RAZ-NINGUNA TO TRUE
+
+           PERFORM VALIDAR-DUPLICADO
+
+           IF PRE-DUPLICADO
+              MOVE 'SOLICITUD DUPLICADA' TO WS-RESULTADO
+              DISPLAY 'Resultado: ' WS-RESULTADO
+           ELSE
+              PERFORM LOOKUP-CLIENTE
+
+              IF CLI-ENCONTRADO
+                 PERFORM EVALUATE-RIESGO
+                 IF PRE-APROBADO OR PRE-EN-ANALISIS
+                    PERFORM VALIDAR-CAPACIDAD-PAGO
+                 END-IF
+              ELSE
+                 SET PRE-RECHAZADO TO TRUE
+                 SET RAZ-CLIENTE-NO-ENCONTRADO TO TRUE
+                 MOVE 'CLIENTE NO ENCONTRADO' TO WS-RESULTADO
+              END-IF
+
+              DISPLAY 'Resultado: ' WS-RESULTADO
+                      ' Tasa: ' PRE-TASA-INTERES
+
+              PERFORM GRABAR-DECISION-MASTER
+              IF PRE-APROBADO
+                 PERFORM ESCRIBIR-DISBURSE
+              END-IF
+           END-IF
+
+           PERFORM ACTUALIZAR-CONTADORES
+           PERFORM ESCRIBIR-AUDITORIA
+           PERFORM ACTUALIZAR-CHECKPOINT.
+
+      *-----------------------------------------------------------
+      * Rechaza como duplicado un numero de prestamo que ya tiene
+      * una decision grabada en PRESTAMOS-MASTER-FILE, o una
+      * solicitud nueva para un cliente que ya tiene otro prestamo
+      * aprobado en el maestro (PRESTAMOS-MASTER-FILE por
+      * PRM-CLIENTE-ID, clave alterna). Esta lectura por clave
+      * primaria tambien es lo que hace innecesario el antiguo
+      * salto por checkpoint en PROCESAR-PRESTAMO: cualquier numero
+      * ya decidido en una corrida anterior ya esta en este maestro,
+      * asi que un reinicio lo encuentra aqui y lo marca 'D' en vez
+      * de saltarlo en silencio.
+      *-----------------------------------------------------------
+       VALIDAR-DUPLICADO.
+           MOVE PRE-NUMERO TO PRM-NUMERO
+           READ PRESTAMOS-MASTER-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  SET PRE-DUPLICADO TO TRUE
+                  SET RAZ-DUPLICADO TO TRUE
+           END-READ
+
+           IF NOT PRE-DUPLICADO
+              PERFORM VALIDAR-CLIENTE-CON-APROBADO
+              IF CLIENTE-TIENE-APROBADO
+                 SET PRE-DUPLICADO TO TRUE
+                 SET RAZ-CLIENTE-YA-APROBADO TO TRUE
+              END-IF
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Recorre, por la clave alterna PRM-CLIENTE-ID, los
+      * prestamos ya grabados para este cliente y verifica si
+      * alguno quedo aprobado
+      *-----------------------------------------------------------
+       VALIDAR-CLIENTE-CON-APROBADO.
+           SET CLIENTE-SIN-APROBADO TO TRUE
+           SET NO-FIN-BUSQUEDA-CLIENTE TO TRUE
+           MOVE PRE-CLIENTE-ID TO PRM-CLIENTE-ID
+
+           START PRESTAMOS-MASTER-FILE KEY IS EQUAL PRM-CLIENTE-ID
+               INVALID KEY
+                  SET FIN-BUSQUEDA-CLIENTE TO TRUE
+           END-START
+
+           PERFORM REVISAR-PRESTAMOS-CLIENTE
+               UNTIL FIN-BUSQUEDA-CLIENTE.
+
+      *-----------------------------------------------------------
+      * Lee secuencialmente (por PRM-CLIENTE-ID) los prestamos del
+      * cliente hasta encontrar uno aprobado o salir de su rango
+      *-----------------------------------------------------------
+       REVISAR-PRESTAMOS-CLIENTE.
+           READ PRESTAMOS-MASTER-FILE NEXT RECORD
+               AT END
+                  SET FIN-BUSQUEDA-CLIENTE TO TRUE
+               NOT AT END
+                  IF PRM-CLIENTE-ID NOT = PRE-CLIENTE-ID
+                     SET FIN-BUSQUEDA-CLIENTE TO TRUE
+                  ELSE
+                     IF PRM-ESTADO-EVAL = 'A'
+                        SET CLIENTE-TIENE-APROBADO TO TRUE
+                        SET FIN-BUSQUEDA-CLIENTE TO TRUE
+                     END-IF
+                  END-IF
+           END-READ.
+
+      *-----------------------------------------------------------
+      * Busca el cliente en el maestro indexado CLIENTE-MASTER-FILE
+      *-----------------------------------------------------------
+       LOOKUP-CLIENTE.
+           SET CLI-NO-ENCONTRADO TO TRUE
+           MOVE PRE-CLIENTE-ID TO CLM-ID
+
+           READ CLIENTE-MASTER-FILE
+               INVALID KEY
+                  CONTINUE
+               NOT INVALID KEY
+                  SET CLI-ENCONTRADO         TO TRUE
+                  MOVE CLM-ID              TO CLI-ID
+                  MOVE CLM-NOMBRE          TO CLI-NOMBRE
+                  MOVE CLM-APELLIDO        TO CLI-APELLIDO
+                  MOVE CLM-TIPO-DOC        TO CLI-TIPO-DOC
+                  MOVE CLM-NUM-DOC         TO CLI-NUM-DOC
+                  MOVE CLM-ESTADO          TO CLI-ESTADO
+                  MOVE CLM-CALIFICACION    TO CLI-CALIFICACION
+                  MOVE CLM-INGRESO-MENSUAL TO CLI-INGRESO-MENSUAL
+                  MOVE CLM-DEUDA-ACTUAL    TO CLI-DEUDA-ACTUAL
+                  DISPLAY 'Cliente: ' CLI-NOMBRE ' ' CLI-APELLIDO
+                  DISPLAY 'ID: ' CLI-ID
+                  DISPLAY 'Calificacion cliente: ' CLI-CALIFICACION
+           END-READ.
+
+      *-----------------------------------------------------------
+      * Clasifica la calificacion del cliente en niveles de riesgo
+      * y asigna la tasa de interes del nivel aprobado
+      *-----------------------------------------------------------
+       EVALUATE-RIESGO.
+           IF NOT CLI-ACTIVO
+              SET PRE-RECHAZADO TO TRUE
+              SET RAZ-CLIENTE-INACTIVO TO TRUE
+              MOVE 'PRESTAMO RECHAZADO - CLIENTE INACTIVO'
+                  TO WS-RESULTADO
+           ELSE
+              EVALUATE TRUE
+                  WHEN CLI-CALIFICACION >= 85
+                     SET PRE-APROBADO TO TRUE
+                     MOVE 12.50 TO PRE-TASA-INTERES
+                     MOVE 'PRESTAMO APROBADO - NIVEL PREFERENCIAL'
+                         TO WS-RESULTADO
+                  WHEN CLI-CALIFICACION >= WS-CALIF-MINIMA
+                     SET PRE-APROBADO TO TRUE
+                     MOVE 18.75 TO PRE-TASA-INTERES
+                     MOVE 'PRESTAMO APROBADO - NIVEL ESTANDAR'
+                         TO WS-RESULTADO
+                  WHEN CLI-CALIFICACION >= 60
+                     SET PRE-EN-ANALISIS TO TRUE
+                     SET RAZ-CALIF-BORDERLINE TO TRUE
+                     MOVE 'PRESTAMO EN ANALISIS - CALIFICACION LIMITE'
+                         TO WS-RESULTADO
+                  WHEN OTHER
+                     SET PRE-RECHAZADO TO TRUE
+                     SET RAZ-CALIF-BAJA TO TRUE
+                     MOVE 'PRESTAMO RECHAZADO - CALIFICACION BAJA'
+                         TO WS-RESULTADO
+              END-EVALUATE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Valida que la cuota mensual del prestamo no eleve el nivel
+      * de endeudamiento del cliente por encima del limite permitido
+      *-----------------------------------------------------------
+       VALIDAR-CAPACIDAD-PAGO.
+           MOVE ZERO TO CAP-CUOTA-MENSUAL
+           MOVE ZERO TO CAP-RATIO-ENDEUDAMIENTO
+
+           IF PRE-PLAZO-MESES > ZERO
+              DIVIDE PRE-MONTO-SOLICITADO BY PRE-PLAZO-MESES
+                  GIVING CAP-CUOTA-MENSUAL ROUNDED
+                  ON SIZE ERROR
+                     MOVE ZERO TO CAP-CUOTA-MENSUAL
+              END-DIVIDE
+           END-IF
+
+           IF CLI-INGRESO-MENSUAL > ZERO
+              COMPUTE CAP-RATIO-ENDEUDAMIENTO ROUNDED =
+                 (CLI-DEUDA-ACTUAL + CAP-CUOTA-MENSUAL) /
+                 CLI-INGRESO-MENSUAL
+                 ON SIZE ERROR
+                    MOVE 1 TO CAP-RATIO-ENDEUDAMIENTO
+              END-COMPUTE
+           ELSE
+              MOVE 1 TO CAP-RATIO-ENDEUDAMIENTO
+           END-IF
+
+           IF CAP-RATIO-ENDEUDAMIENTO > CAP-LIMITE-RATIO
+              IF PRE-APROBADO
+                 MOVE ZERO TO PRE-TASA-INTERES
+                 SET PRE-EN-ANALISIS TO TRUE
+                 MOVE 'PRESTAMO EN ANALISIS - CAPACIDAD DE PAGO'
+                     TO WS-RESULTADO
+              ELSE
+                 SET PRE-RECHAZADO TO TRUE
+                 MOVE 'PRESTAMO RECHAZADO - CAPACIDAD DE PAGO'
+                     TO WS-RESULTADO
+              END-IF
+              SET RAZ-CAPACIDAD-INSUF TO TRUE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Acumula los contadores del resumen de fin de proceso
+      *-----------------------------------------------------------
+       ACTUALIZAR-CONTADORES.
+           ADD 1 TO CNT-TOTAL-PROCESADOS
+           EVALUATE TRUE
+               WHEN PRE-APROBADO
+                  ADD 1 TO CNT-APROBADOS
+                  ADD PRE-MONTO-SOLICITADO TO CNT-MONTO-APROBADO
+               WHEN PRE-RECHAZADO
+                  ADD 1 TO CNT-RECHAZADOS
+               WHEN PRE-EN-ANALISIS
+                  ADD 1 TO CNT-EN-ANALISIS
+               WHEN PRE-DUPLICADO
+                  ADD 1 TO CNT-DUPLICADOS
+           END-EVALUATE.
+
+      *-----------------------------------------------------------
+      * Graba la decision del prestamo en el maestro indexado
+      *-----------------------------------------------------------
+       GRABAR-DECISION-MASTER.
+           IF NOT PRE-DUPLICADO
+              MOVE PRE-NUMERO           TO PRM-NUMERO
+              MOVE PRE-MONTO-SOLICITADO TO PRM-MONTO-SOLICITADO
+              MOVE PRE-PLAZO-MESES      TO PRM-PLAZO-MESES
+              MOVE PRE-CLIENTE-ID       TO PRM-CLIENTE-ID
+              MOVE PRE-ESTADO-EVAL      TO PRM-ESTADO-EVAL
+              MOVE PRE-TASA-INTERES     TO PRM-TASA-INTERES
+              MOVE PRE-RAZON-RECHAZO    TO PRM-RAZON-RECHAZO
+              WRITE PRESTAMOS-MASTER-RECORD
+                  INVALID KEY
+                     DISPLAY 'ERROR AL GRABAR PRESTAMO: ' PRE-NUMERO
+                             ' STATUS: ' WS-FS-PRESTAMOS-MASTER
+                     PERFORM ABEND-PROCESO
+              END-WRITE
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Agrega el resultado de la decision a la bitacora de
+      * auditoria (numero, cliente, fecha/hora, estado y razon)
+      *-----------------------------------------------------------
+       ESCRIBIR-AUDITORIA.
+           ACCEPT AUD-FECHA FROM DATE YYYYMMDD
+           ACCEPT AUD-HORA FROM TIME
+           MOVE PRE-NUMERO        TO AUD-NUMERO
+           MOVE PRE-CLIENTE-ID    TO AUD-CLIENTE-ID
+           MOVE PRE-ESTADO-EVAL   TO AUD-ESTADO
+           MOVE PRE-RAZON-RECHAZO TO AUD-RAZON
+           WRITE AUDIT-LOG-RECORD.
+
+      *-----------------------------------------------------------
+      * Agrega un prestamo aprobado al extracto para el sistema
+      * de desembolso
+      *-----------------------------------------------------------
+       ESCRIBIR-DISBURSE.
+           MOVE PRE-NUMERO           TO DIS-NUMERO
+           MOVE PRE-CLIENTE-ID       TO DIS-CLIENTE-ID
+           MOVE PRE-MONTO-SOLICITADO TO DIS-MONTO
+           MOVE PRE-PLAZO-MESES      TO DIS-PLAZO
+           WRITE DISBURSE-OUT-RECORD.
+
+      *-----------------------------------------------------------
+      * Lleva el contador de checkpoint y graba periodicamente el
+      * ultimo prestamo procesado, para permitir reiniciar el job
+      *-----------------------------------------------------------
+       ACTUALIZAR-CHECKPOINT.
+           ADD 1 TO WS-CKPT-CONTADOR
+           MOVE PRE-NUMERO TO WS-CKPT-ULTIMO-NUMERO
+
+           IF WS-CKPT-CONTADOR >= WS-CKPT-INTERVALO
+              PERFORM GRABAR-CHECKPOINT
+              MOVE ZERO TO WS-CKPT-CONTADOR
+           END-IF.
+
+      *-----------------------------------------------------------
+      * Graba el checkpoint; si el archivo no se puede abrir o
+      * escribir el proceso se aborta, igual que cualquier otra
+      * falla de E/S sobre un archivo requerido
+      *-----------------------------------------------------------
+       GRABAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-FS-CHECKPOINT NOT = '00'
+              DISPLAY 'ERROR AL ABRIR CHECKPOINT-FILE, STATUS: '
+                      WS-FS-CHECKPOINT
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           MOVE WS-CKPT-ULTIMO-NUMERO TO CKF-ULTIMO-NUMERO
+           MOVE WS-CKPT-CONTADOR      TO CKF-CONTADOR
+           WRITE CHECKPOINT-RECORD
+           IF WS-FS-CHECKPOINT NOT = '00'
+              DISPLAY 'ERROR AL GRABAR CHECKPOINT-FILE, STATUS: '
+                      WS-FS-CHECKPOINT
+              PERFORM ABEND-PROCESO
+           END-IF
+
+           CLOSE CHECKPOINT-FILE.
+
+      *-----------------------------------------------------------
+      * Cierra archivos y produce el reporte resumen del dia.
+      * Al llegar aqui el archivo de entrada se leyo hasta el
+      * final sin interrupciones, de modo que el checkpoint se
+      * limpia (vuelve a cero) en lugar de conservar el ultimo
+      * numero procesado: un checkpoint distinto de cero solo debe
+      * sobrevivir cuando la corrida se interrumpio antes de
+      * llegar a este punto, para que el reinicio se distinga de
+      * una corrida nueva sobre el archivo del dia siguiente.
+      *-----------------------------------------------------------
+       FINALIZAR-PROCESO.
+           MOVE ZERO TO WS-CKPT-ULTIMO-NUMERO
+           MOVE ZERO TO WS-CKPT-CONTADOR
+           PERFORM GRABAR-CHECKPOINT
+
+           PERFORM GENERAR-REPORTE-RESUMEN
+
+           CLOSE PRESTAMOS-IN
+           CLOSE CLIENTE-MASTER-FILE
+           CLOSE PRESTAMOS-MASTER-FILE
+           CLOSE PRESTAMOS-RPT
+           CLOSE AUDIT-LOG-FILE
+           CLOSE DISBURSE-OUT
+
+           DISPLAY 'Total procesados : ' CNT-TOTAL-PROCESADOS
+           DISPLAY 'Aprobados        : ' CNT-APROBADOS
+           DISPLAY 'Rechazados       : ' CNT-RECHAZADOS
+           DISPLAY 'En analisis      : ' CNT-EN-ANALISIS
+           DISPLAY 'Duplicados       : ' CNT-DUPLICADOS.
+
+      *-----------------------------------------------------------
+      * Construye el reporte resumen de la corrida en PRESTAMOS-RPT
+      *-----------------------------------------------------------
+       GENERAR-REPORTE-RESUMEN.
+           MOVE '*** RESUMEN DE EVALUACION DE PRESTAMOS ***'
+               TO RPT-REGISTRO
+           WRITE RPT-REGISTRO
+
+           MOVE SPACES TO RPT-REGISTRO
+           WRITE RPT-REGISTRO
+
+           MOVE CNT-TOTAL-PROCESADOS TO RPT-EDIT-CONTADOR
+           STRING 'TOTAL PROCESADAS...: ' DELIMITED SIZE
+                  RPT-EDIT-CONTADOR DELIMITED SIZE
+                  INTO RPT-REGISTRO
+           WRITE RPT-REGISTRO
+
+           MOVE CNT-APROBADOS TO RPT-EDIT-CONTADOR
+           STRING 'APROBADOS..........: ' DELIMITED SIZE
+                  RPT-EDIT-CONTADOR DELIMITED SIZE
+                  INTO RPT-REGISTRO
+           WRITE RPT-REGISTRO
+
+           MOVE CNT-RECHAZADOS TO RPT-EDIT-CONTADOR
+           STRING 'RECHAZADOS.........: ' DELIMITED SIZE
+                  RPT-EDIT-CONTADOR DELIMITED SIZE
+                  INTO RPT-REGISTRO
+           WRITE RPT-REGISTRO
+
+           MOVE CNT-EN-ANALISIS TO RPT-EDIT-CONTADOR
+           STRING 'EN ANALISIS........: ' DELIMITED SIZE
+                  RPT-EDIT-CONTADOR DELIMITED SIZE
+                  INTO RPT-REGISTRO
+           WRITE RPT-REGISTRO
+
+           MOVE CNT-DUPLICADOS TO RPT-EDIT-CONTADOR
+           STRING 'DUPLICADAS.........: ' DELIMITED SIZE
+                  RPT-EDIT-CONTADOR DELIMITED SIZE
+                  INTO RPT-REGISTRO
+           WRITE RPT-REGISTRO
+
+           MOVE CNT-MONTO-APROBADO TO RPT-EDIT-MONTO
+           STRING 'MONTO APROBADO.....: ' DELIMITED SIZE
+                  RPT-EDIT-MONTO DELIMITED SIZE
+                  INTO RPT-REGISTRO
+           WRITE RPT-REGISTRO.
